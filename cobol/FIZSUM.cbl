@@ -0,0 +1,233 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FIZSUM.
+000300 AUTHOR.        R A KOWALSKI.
+000400 INSTALLATION.  BATCH PRODUCTION SUPPORT.
+000500 DATE-WRITTEN.  2026-08-12.
+000600 DATE-COMPILED.
+000700*
+000800************************************************************
+000900*                                                          *
+001000* FIZSUM  -  FIZBUZ CONTROL TOTAL / RECONCILIATION REPORT   *
+001100*                                                          *
+001200* READS THE PER-ITERATION FIZZOUT DATASET PRODUCED BY A     *
+001300* FIZBUZ RUN AND PRODUCES A ONE-PAGE CONTROL TOTAL REPORT   *
+001400* SHOWING COUNTS OF FIZZ-ONLY, BUZZ-ONLY, FIZZBUZZ AND      *
+001500* PLAIN-NUMBER HITS, PLUS A GRAND TOTAL THAT IS RECONCILED  *
+001600* BACK TO THE ITERATOR RANGE ACTUALLY PRESENT ON THE FILE.  *
+001700*                                                          *
+001800* MODIFICATION HISTORY                                     *
+001900*   2026-08-12  RAK  ORIGINAL PROGRAM.                      *
+001950*   2026-08-21  RAK  REPORT NOW ALSO SHOWS THE COUNT OF      *
+001960*                    FLAGGED "INTERESTING" NUMBERS SO THAT   *
+001970*                    CLASSIFICATION SURFACES SOMEWHERE A     *
+001980*                    HUMAN CAN SEE IT, NOT JUST ON FIZZOUT.  *
+002000*                                                          *
+002100************************************************************
+002200*
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT FIZZOUT ASSIGN TO "FIZZOUT"
+002700         ORGANIZATION IS LINE SEQUENTIAL.
+002800     SELECT REPORTFILE ASSIGN TO "REPORTFILE"
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000*
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  FIZZOUT
+003400     RECORDING MODE IS F.
+003500 COPY FIZZREC.
+003600 FD  REPORTFILE
+003700     RECORDING MODE IS F.
+003800 01  REPORT-LINE                 PIC X(80).
+003900*
+004000 WORKING-STORAGE SECTION.
+004100 01  WS-EOF-SWITCH                PIC X(01) VALUE 'N'.
+004200     88  WS-FIZZOUT-EOF               VALUE 'Y'.
+004300 01  WS-FIRST-RECORD-SWITCH       PIC X(01) VALUE 'Y'.
+004400     88  WS-IS-FIRST-RECORD           VALUE 'Y'.
+004500*
+004600 01  WS-TOTAL-RECORDS             PIC 9(9) COMP VALUE 0.
+004700 01  WS-FIZZ-COUNT                PIC 9(9) COMP VALUE 0.
+004800 01  WS-BUZZ-COUNT                PIC 9(9) COMP VALUE 0.
+004900 01  WS-FIZZBUZZ-COUNT            PIC 9(9) COMP VALUE 0.
+005000 01  WS-PLAIN-COUNT               PIC 9(9) COMP VALUE 0.
+005050 01  WS-FLAGGED-COUNT             PIC 9(9) COMP VALUE 0.
+005100 01  WS-GRAND-TOTAL               PIC 9(9) COMP VALUE 0.
+005200*
+005300 01  WS-FIRST-ITERATOR            PIC 9(9) COMP VALUE 0.
+005400 01  WS-LAST-ITERATOR             PIC 9(9) COMP VALUE 0.
+005500 01  WS-EXPECTED-COUNT            PIC 9(9) COMP VALUE 0.
+005600 01  WS-DISCREPANCY-SWITCH        PIC X(01) VALUE 'N'.
+005700     88  WS-RANGE-DISCREPANCY         VALUE 'Y'.
+005750*
+005760* Edited (DISPLAY usage) copies of the COMP counters, needed
+005770* because STRING cannot take a binary item directly
+005780 01  WS-EDIT-FIRST-ITERATOR       PIC ZZZZZZZZ9.
+005790 01  WS-EDIT-LAST-ITERATOR        PIC ZZZZZZZZ9.
+005800 01  WS-EDIT-FIZZ-COUNT           PIC ZZZZZZZZ9.
+005810 01  WS-EDIT-BUZZ-COUNT           PIC ZZZZZZZZ9.
+005820 01  WS-EDIT-FIZZBUZZ-COUNT       PIC ZZZZZZZZ9.
+005830 01  WS-EDIT-PLAIN-COUNT          PIC ZZZZZZZZ9.
+005835 01  WS-EDIT-FLAGGED-COUNT        PIC ZZZZZZZZ9.
+005840 01  WS-EDIT-GRAND-TOTAL          PIC ZZZZZZZZ9.
+005850*
+005900 PROCEDURE DIVISION.
+006000*------------
+006100* Primary function that reads FIZZOUT, tallies the control
+006200* totals and writes the one-page reconciliation report
+006300*------------
+006400 PRODUCE-CONTROL-REPORT.
+006500     PERFORM OPEN-FIZSUM-FILES.
+006600     PERFORM UNTIL WS-FIZZOUT-EOF
+006700         PERFORM READ-FIZZOUT-RECORD
+006800         IF NOT WS-FIZZOUT-EOF
+006900             PERFORM TALLY-FIZZOUT-RECORD
+007000         END-IF
+007100     END-PERFORM.
+007200     PERFORM RECONCILE-CONTROL-TOTALS.
+007300     PERFORM WRITE-CONTROL-REPORT.
+007400     PERFORM CLOSE-FIZSUM-FILES.
+007500     IF WS-RANGE-DISCREPANCY
+007600         MOVE 16 TO RETURN-CODE
+007700     END-IF.
+007800     GOBACK.
+007900*
+008000*------------
+008100* Open the input and report datasets
+008200*------------
+008300 OPEN-FIZSUM-FILES.
+008400     OPEN INPUT FIZZOUT.
+008500     OPEN OUTPUT REPORTFILE.
+008600*
+008700*------------
+008800* Read one FIZZOUT record, watching for end of file
+008900*------------
+009000 READ-FIZZOUT-RECORD.
+009100     READ FIZZOUT
+009200         AT END
+009300             SET WS-FIZZOUT-EOF TO TRUE
+009400     END-READ.
+009500*
+009600*------------
+009700* Update the running counts and the observed iterator range
+009800*------------
+009900 TALLY-FIZZOUT-RECORD.
+010000     ADD 1 TO WS-TOTAL-RECORDS.
+010100     EVALUATE TRUE
+010200         WHEN FZ-IS-FIZZBUZZ
+010300             ADD 1 TO WS-FIZZBUZZ-COUNT
+010400         WHEN FZ-IS-FIZZ
+010500             ADD 1 TO WS-FIZZ-COUNT
+010600         WHEN FZ-IS-BUZZ
+010700             ADD 1 TO WS-BUZZ-COUNT
+010800         WHEN OTHER
+010900             ADD 1 TO WS-PLAIN-COUNT
+011000     END-EVALUATE.
+011050     IF FZ-IS-FLAGGED
+011060         ADD 1 TO WS-FLAGGED-COUNT
+011070     END-IF.
+011100     IF WS-IS-FIRST-RECORD
+011200         MOVE FZ-ITERATOR TO WS-FIRST-ITERATOR
+011300         SET WS-FIRST-RECORD-SWITCH TO 'N'
+011400     END-IF.
+011500     MOVE FZ-ITERATOR TO WS-LAST-ITERATOR.
+011600*
+011700*------------
+011800* Tie the control totals back to the iterator range that was
+011900* actually present on FIZZOUT
+012000*------------
+012100 RECONCILE-CONTROL-TOTALS.
+012200     COMPUTE WS-GRAND-TOTAL =
+012300         WS-FIZZ-COUNT + WS-BUZZ-COUNT +
+012400         WS-FIZZBUZZ-COUNT + WS-PLAIN-COUNT.
+012500     COMPUTE WS-EXPECTED-COUNT =
+012600         WS-LAST-ITERATOR - WS-FIRST-ITERATOR + 1.
+012700     IF WS-GRAND-TOTAL NOT = WS-TOTAL-RECORDS
+012800         OR WS-GRAND-TOTAL NOT = WS-EXPECTED-COUNT
+012900         SET WS-RANGE-DISCREPANCY TO TRUE
+013000     END-IF.
+013100*
+013200*------------
+013300* Format and write the one-page control total report
+013400*------------
+013500 WRITE-CONTROL-REPORT.
+013510     MOVE WS-FIRST-ITERATOR   TO WS-EDIT-FIRST-ITERATOR.
+013520     MOVE WS-LAST-ITERATOR    TO WS-EDIT-LAST-ITERATOR.
+013530     MOVE WS-FIZZ-COUNT       TO WS-EDIT-FIZZ-COUNT.
+013540     MOVE WS-BUZZ-COUNT       TO WS-EDIT-BUZZ-COUNT.
+013550     MOVE WS-FIZZBUZZ-COUNT   TO WS-EDIT-FIZZBUZZ-COUNT.
+013560     MOVE WS-PLAIN-COUNT      TO WS-EDIT-PLAIN-COUNT.
+013565     MOVE WS-FLAGGED-COUNT    TO WS-EDIT-FLAGGED-COUNT.
+013570     MOVE WS-GRAND-TOTAL      TO WS-EDIT-GRAND-TOTAL.
+013600     MOVE SPACES TO REPORT-LINE.
+013700     MOVE "FIZBUZ CONTROL TOTAL REPORT" TO REPORT-LINE.
+013800     WRITE REPORT-LINE.
+013900     MOVE SPACES TO REPORT-LINE.
+014000     WRITE REPORT-LINE.
+014050     MOVE SPACES TO REPORT-LINE.
+014100     STRING "ITERATOR RANGE COVERED    : " DELIMITED BY SIZE
+014200         WS-EDIT-FIRST-ITERATOR DELIMITED BY SIZE
+014300         " THRU " DELIMITED BY SIZE
+014400         WS-EDIT-LAST-ITERATOR DELIMITED BY SIZE
+014500         INTO REPORT-LINE
+014600     END-STRING.
+014700     WRITE REPORT-LINE.
+014750     MOVE SPACES TO REPORT-LINE.
+014800     STRING "FIZZ-ONLY COUNT           : " DELIMITED BY SIZE
+014900         WS-EDIT-FIZZ-COUNT DELIMITED BY SIZE
+015000         INTO REPORT-LINE
+015100     END-STRING.
+015200     WRITE REPORT-LINE.
+015250     MOVE SPACES TO REPORT-LINE.
+015300     STRING "BUZZ-ONLY COUNT           : " DELIMITED BY SIZE
+015400         WS-EDIT-BUZZ-COUNT DELIMITED BY SIZE
+015500         INTO REPORT-LINE
+015600     END-STRING.
+015700     WRITE REPORT-LINE.
+015750     MOVE SPACES TO REPORT-LINE.
+015800     STRING "FIZZBUZZ COUNT            : " DELIMITED BY SIZE
+015900         WS-EDIT-FIZZBUZZ-COUNT DELIMITED BY SIZE
+016000         INTO REPORT-LINE
+016100     END-STRING.
+016200     WRITE REPORT-LINE.
+016250     MOVE SPACES TO REPORT-LINE.
+016300     STRING "PLAIN NUMBER COUNT        : " DELIMITED BY SIZE
+016400         WS-EDIT-PLAIN-COUNT DELIMITED BY SIZE
+016500         INTO REPORT-LINE
+016600     END-STRING.
+016700     WRITE REPORT-LINE.
+016720     MOVE SPACES TO REPORT-LINE.
+016750     STRING "FLAGGED NUMBER COUNT      : " DELIMITED BY SIZE
+016760         WS-EDIT-FLAGGED-COUNT DELIMITED BY SIZE
+016770         INTO REPORT-LINE
+016780     END-STRING.
+016790     WRITE REPORT-LINE.
+016795     MOVE SPACES TO REPORT-LINE.
+016800     STRING "GRAND TOTAL               : " DELIMITED BY SIZE
+016900         WS-EDIT-GRAND-TOTAL DELIMITED BY SIZE
+017000         INTO REPORT-LINE
+017100     END-STRING.
+017200     WRITE REPORT-LINE.
+017300     MOVE SPACES TO REPORT-LINE.
+017400     WRITE REPORT-LINE.
+017500     IF WS-RANGE-DISCREPANCY
+017600         MOVE "** DISCREPANCY - GRAND TOTAL DOES NOT TIE TO "
+017700             TO REPORT-LINE
+017800         WRITE REPORT-LINE
+017900         MOVE "   THE ITERATOR RANGE OR RECORD COUNT **"
+018000             TO REPORT-LINE
+018100         WRITE REPORT-LINE
+018200     ELSE
+018300         MOVE "CONTROL TOTALS TIE OUT TO THE ITERATOR RANGE."
+018400             TO REPORT-LINE
+018500         WRITE REPORT-LINE
+018600     END-IF.
+018700     DISPLAY REPORT-LINE.
+018800*
+018900*------------
+019000* Close the input and report datasets
+019100*------------
+019200 CLOSE-FIZSUM-FILES.
+019300     CLOSE FIZZOUT.
+019400     CLOSE REPORTFILE.
