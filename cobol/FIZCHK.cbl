@@ -0,0 +1,70 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FIZCHK.
+000300 AUTHOR.        R A KOWALSKI.
+000400 INSTALLATION.  BATCH PRODUCTION SUPPORT.
+000500 DATE-WRITTEN.  2026-08-23.
+000600 DATE-COMPILED.
+000700*
+000800************************************************************
+000900*                                                          *
+001000* FIZCHK  -  FIZBUZ RESTART CONDITION CHECK UTILITY         *
+001100*                                                          *
+001200* READS CKPTFILE, IF ONE EXISTS, AND SETS RETURN-CODE SO    *
+001300* THE JOB STREAM CAN DECIDE WHETHER STEP010 IS ABOUT TO      *
+001400* COLD-START A FRESH RANGE OR RESUME A RESTART.  FIZZOUT     *
+001500* AND REPORTFILE ARE BOTH CATALOGUED DISP=MOD SO A NIGHT-    *
+001600* TWO RUN DOESN'T FAIL ALLOCATION AGAINST NIGHT ONE'S        *
+001700* DATASET, BUT THAT SAME MOD DISPOSITION MEANS FIZBUZ'S OWN  *
+001800* OPEN OUTPUT CANNOT TRUNCATE FIZZOUT BACK TO EMPTY FOR A    *
+001900* COLD START - IT CAN ONLY APPEND.  THE JOB STREAM USES      *
+002000* THIS PROGRAM'S RETURN CODE TO DECIDE WHETHER TO RUN A      *
+002100* PRECEDING DELETE/REALLOCATE STEP AGAINST FIZZOUT SO A      *
+002200* COLD START GETS A GENUINELY EMPTY DATASET, WHILE A         *
+002300* RESTART LEAVES FIZZOUT'S PARTIAL CONTENT ALONE.            *
+002400*                                                          *
+002500* RETURN-CODE 0 - NO ACTIVE CHECKPOINT FOUND (OR CKPTFILE    *
+002600*                 DOESN'T EXIST YET) - THIS IS A COLD START. *
+002700* RETURN-CODE 4 - AN ACTIVE CHECKPOINT WAS FOUND - A         *
+002800*                 RESTART IS IN PROGRESS.                    *
+002900*                                                          *
+003000* MODIFICATION HISTORY                                      *
+003100*   2026-08-23  RAK  ORIGINAL PROGRAM.                       *
+003200*                                                          *
+003300************************************************************
+003400*
+003500 ENVIRONMENT DIVISION.
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800     SELECT CKPTFILE ASSIGN TO "CKPTFILE"
+003900         ORGANIZATION IS SEQUENTIAL
+004000         FILE STATUS IS WS-CKPT-FILE-STATUS.
+004100*
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  CKPTFILE
+004500     RECORDING MODE IS F.
+004600 COPY CKPTREC.
+004700*
+004800 WORKING-STORAGE SECTION.
+004900 01  WS-CKPT-FILE-STATUS     PIC X(02) VALUE '00'.
+005000     88  WS-CKPT-FILE-FOUND      VALUE '00'.
+005100*
+005200 PROCEDURE DIVISION.
+005300*------------
+005400* Read CKPTFILE, if present, and set RETURN-CODE from the
+005500* checkpoint-active indicator
+005600*------------
+005700 CHECK-RESTART-CONDITION.
+005800     MOVE 0 TO RETURN-CODE.
+005900     OPEN INPUT CKPTFILE.
+006000     IF WS-CKPT-FILE-FOUND
+006100         READ CKPTFILE
+006200             AT END
+006300                 CONTINUE
+006400         END-READ
+006500         IF WS-CKPT-FILE-FOUND AND CK-CHECKPOINT-IS-ACTIVE
+006600             MOVE 4 TO RETURN-CODE
+006700         END-IF
+006800         CLOSE CKPTFILE
+006900     END-IF.
+007000     GOBACK.
