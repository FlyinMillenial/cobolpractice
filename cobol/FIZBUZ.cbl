@@ -1,74 +1,641 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FIZBUZ.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-ITERATOR             PIC 9(2) VALUE 00.
-      * Modulus operator output WS-MOD-FIZZ and WS-MOD-BUZZ
-       01  WS-MOD-FIZZ             PIC 9(2) VALUE 00.
-       01  WS-MOD-BUZZ             PIC 9(2) VALUE 00.
-       01  WS-FIZZ                 PIC X(4) VALUE 'FIZZ'.
-       01  WS-BUZZ                 PIC X(4) VALUE 'BUZZ'.
-       01  WS-FIZZBUZZ-OUT         PIC X(8) VALUE SPACES.
-       01  WS-FIZZBUZ-CHAR-COUNT   PIC 9(2) VALUE 00.
-
-       PROCEDURE DIVISION.
-      *------------
-      * Primary function that iterates over FIZZ-BUZZ-STEPS
-      *------------
-       DO-FIZZ-BUZZ.
-           PERFORM UNTIL WS-ITERATOR = 20
-            PERFORM FIZZ-BUZZ-STEPS
-           END-PERFORM.
-           GOBACK.
-
-      *------------
-      * Procedure for doing fizzbuzz
-      *------------
-       FIZZ-BUZZ-STEPS.
-           PERFORM PREP-ITERATION-DATA.
-           PERFORM CALC-FIZZ-BUZZ.
-           PERFORM CALC-OUTPUT.
-
-      *------------
-      * Clean up and initizalize variables for each iteration
-      *------------
-       PREP-ITERATION-DATA.
-           ADD 1 TO WS-ITERATOR.
-           MOVE SPACES TO WS-FIZZBUZZ-OUT.
-           MOVE 00 TO WS-FIZZBUZ-CHAR-COUNT.
-           COMPUTE WS-MOD-FIZZ = FUNCTION MOD(WS-ITERATOR 3).
-           COMPUTE WS-MOD-BUZZ = FUNCTION MOD(WS-ITERATOR 5).
-
-      *------------
-      * Calculate which word(s), if any, should be output
-      *------------
-       CALC-FIZZ-BUZZ.
-      * Add fizz to output
-           IF WS-MOD-FIZZ = 0 THEN
-            MOVE WS-FIZZ TO WS-FIZZBUZZ-OUT
-           END-IF.
-      * Add buzz to output
-           IF WS-MOD-BUZZ = 0 THEN
-            MOVE WS-BUZZ TO WS-FIZZBUZZ-OUT
-      * Add fizzbuzz to output
-           IF WS-MOD-FIZZ = 0 AND WS-MOD-BUZZ = 0 THEN
-            STRING
-             WS-FIZZ DELIMITED BY SPACES
-             WS-BUZZ DELIMITED BY SPACES
-             INTO WS-FIZZBUZZ-OUT
-            END-STRING
-           END-IF.
-
-      *------------
-      * Calculate whether to display a number or string in output
-      *------------
-       CALC-OUTPUT.
-           INSPECT WS-FIZZBUZZ-OUT
-            TALLYING WS-FIZZBUZ-CHAR-COUNT FOR CHARACTERS
-            BEFORE INITIAL SPACE.
-           IF WS-FIZZBUZ-CHAR-COUNT = 00 THEN
-            DISPLAY WS-ITERATOR
-           ELSE
-            DISPLAY WS-FIZZBUZZ-OUT
-           END-IF.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    FIZBUZ.
+000120 AUTHOR.        R A KOWALSKI.
+000130 INSTALLATION.  BATCH PRODUCTION SUPPORT.
+000140 DATE-WRITTEN.  2011-04-02.
+000150 DATE-COMPILED.
+000160*
+000170************************************************************
+000180*                                                          *
+000190* FIZBUZ  -  NIGHTLY FIZZ/BUZZ SEQUENCE GENERATOR           *
+000200*                                                          *
+000210* GENERATES THE CLASSIC FIZZ/BUZZ SEQUENCE OVER A RUN-TIME  *
+000220* PARAMETERIZED RANGE OF NUMBERS.                          *
+000230*                                                          *
+000240* MODIFICATION HISTORY                                     *
+000250*   2011-04-02  RAK  ORIGINAL PROGRAM. FIXED 1-20 RANGE.    *
+000260*   2026-08-09  RAK  WS-ITERATOR WIDENED FROM PIC 9(2) TO   *
+000270*                    PIC 9(9) COMP.  THE 1-20 RANGE IS NOW  *
+000280*                    READ FROM A PARMFILE PARAMETER CARD    *
+000290*                    (COPYBOOK PARMCARD) INSTEAD OF BEING   *
+000300*                    HARDCODED IN THE DO-FIZZ-BUZZ PERFORM. *
+000310*   2026-08-10  RAK  CALC-OUTPUT NOW WRITES ONE RECORD PER  *
+000320*                    ITERATION TO THE FIZZOUT DATASET SO    *
+000330*                    DOWNSTREAM REPORTING DOESN'T HAVE TO   *
+000340*                    SCRAPE SYSOUT.                         *
+000350*   2026-08-11  RAK  FIZZOUT-RECORD REPLACED BY THE SHARED  *
+000360*                    FIZZREC COPYBOOK SO FIZSUM CAN COPY    *
+000370*                    THE SAME LAYOUT.                       *
+000380*   2026-08-13  RAK  ADDED CKPTFILE RESTART/CHECKPOINT      *
+000390*                    SUPPORT.  WS-ITERATOR IS NOW SAVED TO  *
+000400*                    CKPTFILE EVERY PC-CHECKPOINT-FREQ      *
+000410*                    ITERATIONS AND RESTORED ON STARTUP SO  *
+000420*                    A KILLED RUN RESUMES INSTEAD OF         *
+000430*                    STARTING THE RANGE OVER.                *
+000440*   2026-08-14  RAK  ADDED VALIDATE-RUN-PARAMETERS AHEAD OF  *
+000450*                    THE MAIN LOOP - REJECTS NON-NUMERIC,    *
+000460*                    NON-POSITIVE OR OUT-OF-ORDER BOUNDS     *
+000470*                    WITH A NON-ZERO RETURN CODE.            *
+000480*   2026-08-16  RAK  FIZZ/BUZZ DIVISORS AND LABELS ARE NOW  *
+000490*                    READ FROM THE PARMCARD INSTEAD OF      *
+000500*                    BEING HARDCODED 3/5 AND 'FIZZ'/'BUZZ',  *
+000510*                    SO OTHER SHOPS CAN REUSE THIS PROGRAM.  *
+000515*   2026-08-17  RAK  WRITES ONE AUDIT RECORD PER RUN TO      *
+000516*                    AUDITFILE - PARAMETERS, RUN DATE/TIME,  *
+000517*                    FINAL ITERATOR AND THE HIT COUNTS - SO  *
+000518*                    AUDIT CAN SEE WHAT RAN AND WITH WHAT.   *
+000519*   2026-08-19  RAK  ADDED FLAGFILE - AN INDEXED LOOKUP OF   *
+000520*                    "INTERESTING" NUMBERS.  WHEN THE        *
+000521*                    ITERATOR MATCHES AN ENTRY, FZ-FLAGGED-  *
+000522*                    IND IS SET ON THE FIZZOUT RECORD.       *
+000523*   2026-08-21  RAK  VALIDATE-RUN-PARAMETERS NOW CHECKS THE  *
+000524*                    RAW PARMCARD FIELDS BEFORE ANY BOUND    *
+000525*                    ARITHMETIC IS DONE AGAINST THEM, AND    *
+000526*                    ALSO VALIDATES PC-CHECKPOINT-FREQ.      *
+000527*                    CKPTFILE IS NOW CLEARED WHEN A RUN      *
+000528*                    COMPLETES THE FULL RANGE, SO THE NEXT   *
+000529*                    RUN ONLY RESTARTS AFTER A GENUINE       *
+000530*                    ABEND, AND THE CLASSIFICATION COUNTS    *
+000531*                    ARE CHECKPOINTED WITH THE ITERATOR SO A *
+000532*                    RESTARTED RUN'S AUDIT TOTALS ARE        *
+000533*                    COMPLETE.  AUDITFILE IS NOW OPENED      *
+000534*                    EXTEND SO THE AUDIT TRAIL ACCUMULATES   *
+000535*                    ACROSS RUNS INSTEAD OF BEING TRUNCATED. *
+000536*                    OPENING FLAGFILE NOW CHECKS FILE STATUS *
+000537*                    SO A MISSING FLAGFILE IS TREATED AS     *
+000538*                    "NOTHING FLAGGED" INSTEAD OF ABORTING   *
+000539*                    THE RUN.                                *
+000540*   2026-08-22  RAK  PARMFILE AND AUDITFILE NOW HAVE FILE    *
+000541*                    STATUS CLAUSES.  A MISSING PARMFILE NO  *
+000542*                    LONGER ABENDS THE OPEN - IT FALLS       *
+000543*                    THROUGH TO VALIDATE-RUN-PARAMETERS,     *
+000544*                    WHICH REJECTS THE UNREAD (NON-NUMERIC)  *
+000545*                    CARD.  A NOT-YET-CATALOGUED AUDITFILE   *
+000546*                    NO LONGER ABENDS OPEN EXTEND - IT FALLS *
+000547*                    BACK TO OPEN OUTPUT TO CREATE IT.  ON A *
+000548*                    RESTART, FIZZOUT IS NOW TRUNCATED BACK  *
+000549*                    TO THE RECORD COUNT ON FILE AT THE LAST *
+000550*                    CHECKPOINT (CK-FIZZOUT-RECORD-COUNT)    *
+000551*                    BEFORE BEING REOPENED EXTEND, SO        *
+000552*                    ITERATIONS BETWEEN THE LAST CHECKPOINT  *
+000553*                    AND THE ACTUAL ABEND POINT NO LONGER    *
+000554*                    APPEAR TWICE ON FIZZOUT.                *
+000555*   2026-08-23  RAK  CKPTFILE IS NOW OPENED I-O ONCE FOR THE *
+000556*                    WHOLE RUN AND THE CHECKPOINT RECORD IS  *
+000557*                    REWRITTEN IN PLACE (CK-CHECKPOINT-      *
+000558*                    ACTIVE-IND FLAGS WHETHER IT IS A LIVE   *
+000559*                    RESTART POINT) INSTEAD OF BEING OPENED  *
+000560*                    OUTPUT EVERY CHECKPOINT - ON CKPTFILE'S *
+000561*                    DISP=MOD, OPEN OUTPUT REPOSITIONS PAST  *
+000562*                    THE EXISTING END OF DATA RATHER THAN    *
+000563*                    TRUNCATING, SO REPEATED OPEN OUTPUT/    *
+000564*                    WRITE/CLOSE CYCLES WERE APPENDING A NEW *
+000565*                    RECORD EVERY CHECKPOINT AND CLEAR-      *
+000566*                    CHECKPOINT WAS NOT ACTUALLY BLANKING    *
+000567*                    THE DATASET.  A CONDITIONAL DELETE STEP *
+000568*                    (FIZCHK/STEP005/STEP006 IN THE JCL) NOW *
+000569*                    RESETS FIZZOUT AHEAD OF STEP010 ON A    *
+000570*                    COLD START ONLY, SINCE FIZZOUT'S OWN    *
+000571*                    OPEN OUTPUT HAS THE SAME MOD-DOESN'T-   *
+000572*                    TRUNCATE PROBLEM AND MUST NOT RUN ON A  *
+000573*                    RESTART.  REPORTFILE IS RESET THE SAME  *
+000574*                    WAY, UNCONDITIONALLY, SINCE IT IS ONLY  *
+000575*                    EVER PRODUCED BY A RUN THAT REACHES A    *
+000576*                    SUCCESSFUL, COMPLETE STEP020.  PARMFILE'S*
+000577*                    WS-PARMFILE-EOF CONDITION IS NOW ACTUALLY*
+000578*                    TESTED IN VALIDATE-RUN-PARAMETERS FOR A  *
+000579*                    CLEARER MESSAGE WHEN THE CARD WAS SIMPLY *
+000580*                    EMPTY.                                  *
+000581*                                                          *
+000590************************************************************
+000595*
+000600 ENVIRONMENT DIVISION.
+000605 INPUT-OUTPUT SECTION.
+000610 FILE-CONTROL.
+000615     SELECT PARMFILE ASSIGN TO "PARMFILE"
+000620         ORGANIZATION IS LINE SEQUENTIAL
+000630         FILE STATUS IS WS-PARM-FILE-STATUS.
+000640     SELECT FIZZOUT ASSIGN TO "FIZZOUT"
+000650         ORGANIZATION IS LINE SEQUENTIAL.
+000660     SELECT FIZZOUT-WORK ASSIGN TO "FIZZWORK"
+000670         ORGANIZATION IS LINE SEQUENTIAL.
+000680     SELECT CKPTFILE ASSIGN TO "CKPTFILE"
+000690         ORGANIZATION IS SEQUENTIAL
+000700         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000710     SELECT AUDITFILE ASSIGN TO "AUDITFILE"
+000720         ORGANIZATION IS LINE SEQUENTIAL
+000730         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000740     SELECT FLAGFILE ASSIGN TO "FLAGFILE"
+000750         ORGANIZATION IS INDEXED
+000760         ACCESS MODE IS RANDOM
+000770         RECORD KEY IS FLG-NUMBER
+000780         FILE STATUS IS WS-FLAG-FILE-STATUS.
+000790*
+000800 DATA DIVISION.
+000810 FILE SECTION.
+000820 FD  PARMFILE
+000830     RECORDING MODE IS F.
+000840 COPY PARMCARD.
+000850 FD  FIZZOUT
+000860     RECORDING MODE IS F.
+000870 COPY FIZZREC.
+000880 FD  FIZZOUT-WORK
+000890     RECORDING MODE IS F.
+000900 01  FIZZOUTW-RECORD         PIC X(27).
+000910 FD  CKPTFILE
+000920     RECORDING MODE IS F.
+000930 COPY CKPTREC.
+000940 FD  AUDITFILE
+000950     RECORDING MODE IS F.
+000960 COPY AUDITREC.
+000970 FD  FLAGFILE.
+000980 COPY FLAGREC.
+000990*
+001000 WORKING-STORAGE SECTION.
+001010 01  WS-ITERATOR             PIC 9(9) COMP VALUE 0.
+001020* Modulus operator output WS-MOD-FIZZ and WS-MOD-BUZZ
+001030 01  WS-MOD-FIZZ             PIC 9(3) VALUE 000.
+001040 01  WS-MOD-BUZZ             PIC 9(3) VALUE 000.
+001050 01  WS-FIZZ                 PIC X(8) VALUE 'FIZZ'.
+001060 01  WS-BUZZ                 PIC X(8) VALUE 'BUZZ'.
+001070 01  WS-FIZZBUZZ-OUT         PIC X(16) VALUE SPACES.
+001080 01  WS-FIZZBUZ-CHAR-COUNT   PIC 9(2) VALUE 00.
+001090*
+001100* Parameter-card-driven FIZZ/BUZZ divisors
+001110 01  WS-FIZZ-DIVISOR         PIC 9(3) COMP VALUE 0.
+001120 01  WS-BUZZ-DIVISOR         PIC 9(3) COMP VALUE 0.
+001130* Parameter-card-driven iteration range
+001140 01  WS-LOWER-BOUND          PIC 9(9) COMP VALUE 0.
+001150 01  WS-UPPER-BOUND          PIC 9(9) COMP VALUE 0.
+001160 01  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+001170     88  WS-PARMFILE-EOF         VALUE 'Y'.
+001180*
+001190* PARMFILE open status
+001200 01  WS-PARM-FILE-STATUS     PIC X(02) VALUE '00'.
+001210     88  WS-PARM-FILE-FOUND      VALUE '00'.
+001220*
+001230* Restart/checkpoint controls
+001240 01  WS-CKPT-FILE-STATUS     PIC X(02) VALUE '00'.
+001250     88  WS-CKPT-FILE-FOUND      VALUE '00'.
+001260 01  WS-CHECKPOINT-COUNTER   PIC 9(9) COMP VALUE 0.
+001270 01  WS-RESTARTED-SWITCH     PIC X(01) VALUE 'N'.
+001280     88  WS-RUN-WAS-RESTARTED    VALUE 'Y'.
+001285 01  WS-CKPT-HAS-RECORD-SW   PIC X(01) VALUE 'N'.
+001286     88  WS-CKPT-HAS-RECORD      VALUE 'Y'.
+001290 01  WS-FIZZOUT-RECORD-COUNT PIC 9(9) COMP VALUE 0.
+001300 01  WS-COPY-COUNT           PIC 9(9) COMP VALUE 0.
+001310 01  WS-FIZZOUT-WORK-EOF-SW  PIC X(01) VALUE 'N'.
+001320     88  WS-FIZZOUT-WORK-EOF     VALUE 'Y'.
+001330*
+001340* Parameter validation
+001350 01  WS-PARMS-VALID-SWITCH   PIC X(01) VALUE 'Y'.
+001360     88  WS-PARMS-ARE-VALID      VALUE 'Y'.
+001365*
+001366* Audit trail - run date/time and control totals
+001367 01  WS-RUN-DATE             PIC 9(8) VALUE 0.
+001368 01  WS-RUN-TIME             PIC 9(8) VALUE 0.
+001369 01  WS-FIZZ-COUNT           PIC 9(9) COMP VALUE 0.
+001371 01  WS-BUZZ-COUNT           PIC 9(9) COMP VALUE 0.
+001372 01  WS-FIZZBUZZ-COUNT       PIC 9(9) COMP VALUE 0.
+001373 01  WS-PLAIN-COUNT          PIC 9(9) COMP VALUE 0.
+001374 01  WS-GRAND-TOTAL          PIC 9(9) COMP VALUE 0.
+001375*
+001376* AUDITFILE open status
+001377 01  WS-AUDIT-FILE-STATUS    PIC X(02) VALUE '00'.
+001378     88  WS-AUDIT-FILE-FOUND     VALUE '00'.
+001379*
+001380* Interesting-number lookup against FLAGFILE
+001390 01  WS-FLAG-FILE-STATUS     PIC X(02) VALUE '00'.
+001400     88  WS-FLAG-FILE-FOUND      VALUE '00'.
+001410     88  WS-FLAG-NUMBER-FOUND    VALUE '00'.
+001420 01  WS-FLAGGED-SWITCH       PIC X(01) VALUE 'N'.
+001430     88  WS-NUMBER-IS-FLAGGED    VALUE 'Y'.
+001440 01  WS-FLAGFILE-OPEN-SWITCH PIC X(01) VALUE 'N'.
+001450     88  WS-FLAGFILE-IS-OPEN     VALUE 'Y'.
+001460 PROCEDURE DIVISION.
+001470*------------
+001480* Primary function that reads the run parameters and then
+001490* iterates over FIZZ-BUZZ-STEPS for the requested range
+001500*------------
+001510 DO-FIZZ-BUZZ.
+001520     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001530     ACCEPT WS-RUN-TIME FROM TIME.
+001540     PERFORM READ-PARM-CARD.
+001550     PERFORM VALIDATE-RUN-PARAMETERS.
+001560     IF WS-PARMS-ARE-VALID
+001570         PERFORM OPEN-CHECKPOINT-FILE
+001575         PERFORM SET-RUN-PARAMETERS
+001580         IF WS-RUN-WAS-RESTARTED
+001590             PERFORM TRUNCATE-FIZZOUT-TO-CHECKPOINT
+001600             OPEN EXTEND FIZZOUT
+001610         ELSE
+001620             OPEN OUTPUT FIZZOUT
+001630         END-IF
+001640         PERFORM OPEN-FLAG-FILE
+001650         PERFORM UNTIL WS-ITERATOR = WS-UPPER-BOUND
+001660             PERFORM FIZZ-BUZZ-STEPS
+001670             PERFORM CHECKPOINT-ITERATION
+001680         END-PERFORM
+001690         PERFORM CLOSE-FLAG-FILE
+001700         CLOSE FIZZOUT
+001710         PERFORM CLEAR-CHECKPOINT
+001715         CLOSE CKPTFILE
+001720     END-IF.
+001730     PERFORM WRITE-AUDIT-RECORD.
+001740     GOBACK.
+001750*
+001760*------------
+001770* Validate the PARMFILE parameters before the main loop runs -
+001780* catches blank cards, non-numeric data, non-positive bounds,
+001790* a lower bound greater than the upper bound, and a bad
+001800* checkpoint frequency.  RUNS AGAINST THE RAW PC- FIELDS, NOT
+001810* THE DERIVED WS- FIELDS, SO NOTHING NUMERIC IS ASSUMED ABOUT
+001820* THE PARAMETER CARD BEFORE IT IS ACTUALLY CHECKED - THIS ALSO
+001830* CATCHES A PARMFILE THAT COULDN'T BE OPENED/READ AT ALL, SINCE
+001840* THE UNREAD PC- FIELDS COME UP NON-NUMERIC
+001850*------------
+001860 VALIDATE-RUN-PARAMETERS.
+001862     IF WS-PARMFILE-EOF
+001864         DISPLAY 'FIZBUZ0010E - PARMFILE WAS EMPTY - RUN '
+001866             'TERMINATED'
+001868         SET WS-PARMS-VALID-SWITCH TO 'N'
+001870     ELSE
+001872         IF PC-LOWER-BOUND NOT NUMERIC
+001874             OR PC-UPPER-BOUND NOT NUMERIC
+001880             DISPLAY 'FIZBUZ0001E - LOWER/UPPER BOUND PARAMETER '
+001890                 'IS NOT NUMERIC - RUN TERMINATED'
+001900             SET WS-PARMS-VALID-SWITCH TO 'N'
+001910         ELSE
+001920             IF PC-LOWER-BOUND = 0 OR PC-UPPER-BOUND = 0
+001930                 DISPLAY 'FIZBUZ0002E - LOWER AND UPPER BOUND '
+001940                     'MUST BE POSITIVE - RUN TERMINATED'
+001950                 SET WS-PARMS-VALID-SWITCH TO 'N'
+001960             ELSE
+001970                 IF PC-LOWER-BOUND > PC-UPPER-BOUND
+001980                     DISPLAY 'FIZBUZ0003E - LOWER BOUND EXCEEDS '
+001990                         'UPPER BOUND - RUN TERMINATED'
+002000                     SET WS-PARMS-VALID-SWITCH TO 'N'
+002010                 END-IF
+002020             END-IF
+002030         END-IF
+002040         IF PC-FIZZ-DIVISOR NOT NUMERIC
+002042             OR PC-BUZZ-DIVISOR NOT NUMERIC
+002050             DISPLAY 'FIZBUZ0004E - FIZZ/BUZZ DIVISOR PARAMETER '
+002060                 'IS NOT NUMERIC - RUN TERMINATED'
+002070             SET WS-PARMS-VALID-SWITCH TO 'N'
+002080         ELSE
+002090             IF PC-FIZZ-DIVISOR = 0 OR PC-BUZZ-DIVISOR = 0
+002100                 DISPLAY 'FIZBUZ0005E - FIZZ/BUZZ DIVISOR MUST '
+002110                     'BE GREATER THAN ZERO - RUN TERMINATED'
+002120                 SET WS-PARMS-VALID-SWITCH TO 'N'
+002130             END-IF
+002140         END-IF
+002150         IF PC-CHECKPOINT-FREQ NOT NUMERIC
+002160             DISPLAY 'FIZBUZ0006E - CHECKPOINT FREQUENCY '
+002170                 'PARAMETER IS NOT NUMERIC - RUN TERMINATED'
+002180             SET WS-PARMS-VALID-SWITCH TO 'N'
+002190         ELSE
+002200             IF PC-CHECKPOINT-FREQ = 0
+002210                 DISPLAY 'FIZBUZ0007E - CHECKPOINT FREQUENCY '
+002220                     'MUST BE GREATER THAN ZERO - RUN TERMINATED'
+002230                 SET WS-PARMS-VALID-SWITCH TO 'N'
+002240             END-IF
+002250         END-IF
+002255     END-IF.
+002260     IF NOT WS-PARMS-ARE-VALID
+002270         MOVE 16 TO RETURN-CODE
+002280     END-IF.
+002290*
+002300*------------
+002310* Read the PARMFILE parameter card once at the start of the run.
+002320* IF PARMFILE ISN'T EVEN ALLOCATED, DON'T ABEND ON THE OPEN -
+002330* FALL THROUGH WITH THE CARD FIELDS UNREAD SO
+002340* VALIDATE-RUN-PARAMETERS REJECTS THE RUN CLEANLY
+002350*------------
+002360 READ-PARM-CARD.
+002370     OPEN INPUT PARMFILE.
+002380     IF WS-PARM-FILE-FOUND
+002390         READ PARMFILE
+002400             AT END
+002410                 SET WS-PARMFILE-EOF TO TRUE
+002420         END-READ
+002430         CLOSE PARMFILE
+002440     ELSE
+002450         DISPLAY 'FIZBUZ0009E - PARMFILE COULD NOT BE OPENED '
+002460             '(FILE STATUS ' WS-PARM-FILE-STATUS ') - RUN '
+002470             'TERMINATED'
+002480     END-IF.
+002490*
+002500*------------
+002501* Open CKPTFILE once for the whole run and read the checkpoint
+002502* record, if one is on file, leaving the file open I-O so
+002503* WRITE-CHECKPOINT and CLEAR-CHECKPOINT can REWRITE IT IN PLACE
+002504* FOR THE REST OF THE RUN INSTEAD OF REOPENING OUTPUT EACH TIME -
+002505* CKPTFILE'S JCL DISPOSITION IS MOD, AND OPEN OUTPUT AGAINST A
+002506* MOD DATASET REPOSITIONS PAST THE EXISTING END OF DATA RATHER
+002507* THAN TRUNCATING, SO A FRESH OPEN OUTPUT EVERY CHECKPOINT WOULD
+002508* APPEND A NEW RECORD INSTEAD OF REPLACING THE OLD ONE.  IF
+002509* CKPTFILE DOESN'T EXIST YET, OPEN OUTPUT CREATES IT
+002509*------------
+002510 OPEN-CHECKPOINT-FILE.
+002520     OPEN I-O CKPTFILE.
+002530     IF WS-CKPT-FILE-FOUND
+002540         READ CKPTFILE
+002550             AT END
+002560                 CONTINUE
+002570         END-READ
+002580         IF WS-CKPT-FILE-FOUND
+002590             SET WS-CKPT-HAS-RECORD TO TRUE
+002600         END-IF
+002610     ELSE
+002620         OPEN OUTPUT CKPTFILE
+002630     END-IF.
+002640*
+002650*------------
+002660* Once the parameters have passed VALIDATE-RUN-PARAMETERS, move
+002670* them into working storage, size the iterator and loop bound,
+002680* and resume from the last checkpoint when OPEN-CHECKPOINT-FILE
+002690* found an active one on file
+002700*------------
+002710 SET-RUN-PARAMETERS.
+002720     MOVE PC-LOWER-BOUND TO WS-LOWER-BOUND.
+002730     MOVE PC-UPPER-BOUND TO WS-UPPER-BOUND.
+002740     MOVE PC-FIZZ-DIVISOR TO WS-FIZZ-DIVISOR.
+002750     MOVE PC-BUZZ-DIVISOR TO WS-BUZZ-DIVISOR.
+002760     MOVE PC-FIZZ-LABEL TO WS-FIZZ.
+002770     MOVE PC-BUZZ-LABEL TO WS-BUZZ.
+002780     COMPUTE WS-ITERATOR = WS-LOWER-BOUND - 1.
+002790     IF WS-CKPT-HAS-RECORD AND CK-CHECKPOINT-IS-ACTIVE
+002800         MOVE CK-LAST-ITERATOR TO WS-ITERATOR
+002810         MOVE CK-FIZZ-COUNT TO WS-FIZZ-COUNT
+002820         MOVE CK-BUZZ-COUNT TO WS-BUZZ-COUNT
+002830         MOVE CK-FIZZBUZZ-COUNT TO WS-FIZZBUZZ-COUNT
+002840         MOVE CK-PLAIN-COUNT TO WS-PLAIN-COUNT
+002850         MOVE CK-FIZZOUT-RECORD-COUNT TO WS-FIZZOUT-RECORD-COUNT
+002860         SET WS-RUN-WAS-RESTARTED TO TRUE
+002870     END-IF.
+002875*
+002878*------------
+002879* Every PC-CHECKPOINT-FREQ iterations, save WS-ITERATOR, the
+002881* running classification counts and the FIZZOUT record count to
+002882* CKPTFILE so a rerun after an abend resumes from here with the
+002883* counts intact and can trim FIZZOUT back to a known-good point
+002884*------------
+002885 CHECKPOINT-ITERATION.
+002890     ADD 1 TO WS-CHECKPOINT-COUNTER.
+002900     IF WS-CHECKPOINT-COUNTER >= PC-CHECKPOINT-FREQ
+002910         PERFORM WRITE-CHECKPOINT
+002920         MOVE 0 TO WS-CHECKPOINT-COUNTER
+002930     END-IF.
+002940*
+002950*------------
+002960* Rewrite the checkpoint record in place with the current
+002970* iterator, classification counts and FIZZOUT record count.  THE
+002980* RECORD IS WRITTEN ONCE, THE FIRST TIME THIS OR CLEAR-CHECKPOINT
+002990* IS CALLED IN A GIVEN CKPTFILE'S LIFETIME, AND REWRITTEN IN
+003000* PLACE EVERY TIME AFTER THAT - CKPTFILE STAYS OPEN I-O FOR THE
+003010* WHOLE RUN, SO THERE IS NO NEED TO REOPEN OUTPUT (AND, SINCE
+003020* CKPTFILE'S JCL DISPOSITION IS MOD, REOPENING OUTPUT WOULD NOT
+003030* ACTUALLY TRUNCATE IT ANYWAY - IT WOULD APPEND A NEW RECORD)
+003040*------------
+003050 WRITE-CHECKPOINT.
+003060     MOVE WS-ITERATOR TO CK-LAST-ITERATOR.
+003070     MOVE WS-FIZZ-COUNT TO CK-FIZZ-COUNT.
+003080     MOVE WS-BUZZ-COUNT TO CK-BUZZ-COUNT.
+003090     MOVE WS-FIZZBUZZ-COUNT TO CK-FIZZBUZZ-COUNT.
+003100     MOVE WS-PLAIN-COUNT TO CK-PLAIN-COUNT.
+003110     MOVE WS-FIZZOUT-RECORD-COUNT TO CK-FIZZOUT-RECORD-COUNT.
+003120     SET CK-CHECKPOINT-IS-ACTIVE TO TRUE.
+003130     IF WS-CKPT-HAS-RECORD
+003140         REWRITE CKPTREC-RECORD
+003150     ELSE
+003160         WRITE CKPTREC-RECORD
+003170         SET WS-CKPT-HAS-RECORD TO TRUE
+003180     END-IF.
+003190*
+003200*------------
+003210* A full range completed normally - mark the checkpoint record
+003220* inactive (REWRITTEN IN PLACE, NOT DELETED) SO THE NEXT RUN
+003230* ONLY SEES A RESTART CONDITION AFTER A GENUINE ABEND
+003240*------------
+003250 CLEAR-CHECKPOINT.
+003260     SET CK-CHECKPOINT-NOT-ACTIVE TO TRUE.
+003270     IF WS-CKPT-HAS-RECORD
+003280         REWRITE CKPTREC-RECORD
+003290     ELSE
+003300         WRITE CKPTREC-RECORD
+003310         SET WS-CKPT-HAS-RECORD TO TRUE
+003320     END-IF.
+003330*
+003335*------------
+003340* On restart, FIZZOUT may hold records for iterations processed
+003345* after the last checkpoint but before the abend - trim it back
+003350* to exactly CK-FIZZOUT-RECORD-COUNT (RESTORED INTO
+003355* WS-FIZZOUT-RECORD-COUNT) records via a scratch work file, so
+003360* the OPEN EXTEND that follows resumes cleanly with no
+003365* duplicate detail records
+003370*------------
+003375 TRUNCATE-FIZZOUT-TO-CHECKPOINT.
+003270     MOVE 0 TO WS-COPY-COUNT.
+003280     MOVE 'N' TO WS-FIZZOUT-WORK-EOF-SW.
+003290     OPEN INPUT FIZZOUT.
+003300     OPEN OUTPUT FIZZOUT-WORK.
+003310     PERFORM COPY-CHECKPOINTED-RECORD
+003320         UNTIL WS-FIZZOUT-WORK-EOF
+003330            OR WS-COPY-COUNT >= WS-FIZZOUT-RECORD-COUNT.
+003340     CLOSE FIZZOUT.
+003350     CLOSE FIZZOUT-WORK.
+003360     MOVE 'N' TO WS-FIZZOUT-WORK-EOF-SW.
+003370     OPEN OUTPUT FIZZOUT.
+003380     OPEN INPUT FIZZOUT-WORK.
+003390     PERFORM RESTORE-CHECKPOINTED-RECORD
+003400         UNTIL WS-FIZZOUT-WORK-EOF.
+003410     CLOSE FIZZOUT.
+003420     CLOSE FIZZOUT-WORK.
+003430*
+003440*------------
+003450* Copy one pre-checkpoint FIZZOUT record to the scratch work file
+003460*------------
+003470 COPY-CHECKPOINTED-RECORD.
+003480     READ FIZZOUT
+003490         AT END
+003500             SET WS-FIZZOUT-WORK-EOF TO TRUE
+003510     END-READ.
+003520     IF NOT WS-FIZZOUT-WORK-EOF
+003530         MOVE FIZZREC-RECORD TO FIZZOUTW-RECORD
+003540         WRITE FIZZOUTW-RECORD
+003550         ADD 1 TO WS-COPY-COUNT
+003560     END-IF.
+003570*
+003580*------------
+003590* Copy one record back from the scratch work file onto a freshly
+003600* truncated FIZZOUT
+003610*------------
+003620 RESTORE-CHECKPOINTED-RECORD.
+003630     READ FIZZOUT-WORK
+003640         AT END
+003650             SET WS-FIZZOUT-WORK-EOF TO TRUE
+003660     END-READ.
+003670     IF NOT WS-FIZZOUT-WORK-EOF
+003680         MOVE FIZZOUTW-RECORD TO FIZZREC-RECORD
+003690         WRITE FIZZREC-RECORD
+003700     END-IF.
+003710*
+003720*------------
+003730* Open the FLAGFILE indexed lookup of interesting numbers.  A
+003740* missing or unprovisioned FLAGFILE is not fatal - the run
+003750* proceeds with nothing flagged
+003760*------------
+003770 OPEN-FLAG-FILE.
+003780     OPEN INPUT FLAGFILE.
+003790     IF WS-FLAG-FILE-FOUND
+003800         SET WS-FLAGFILE-IS-OPEN TO TRUE
+003810     ELSE
+003820         DISPLAY 'FIZBUZ0008W - FLAGFILE NOT AVAILABLE - NO '
+003830             'NUMBERS WILL BE FLAGGED THIS RUN'
+003840         MOVE 'N' TO WS-FLAGFILE-OPEN-SWITCH
+003850     END-IF.
+003860*
+003870*------------
+003880* Close FLAGFILE, if it was opened
+003890*------------
+003900 CLOSE-FLAG-FILE.
+003910     IF WS-FLAGFILE-IS-OPEN
+003920         CLOSE FLAGFILE
+003930     END-IF.
+003940*
+003950*------------
+003960* Procedure for doing fizzbuzz
+003970*------------
+003980 FIZZ-BUZZ-STEPS.
+003990     PERFORM PREP-ITERATION-DATA.
+004000     PERFORM CALC-FIZZ-BUZZ.
+004010     PERFORM CHECK-FLAGGED-NUMBER.
+004020     PERFORM CALC-OUTPUT.
+004030*
+004040*------------
+004050* Clean up and initizalize variables for each iteration
+004060*------------
+004070 PREP-ITERATION-DATA.
+004080     ADD 1 TO WS-ITERATOR.
+004090     MOVE SPACES TO WS-FIZZBUZZ-OUT.
+004100     MOVE 00 TO WS-FIZZBUZ-CHAR-COUNT.
+004110     COMPUTE WS-MOD-FIZZ =
+004120         FUNCTION MOD(WS-ITERATOR WS-FIZZ-DIVISOR).
+004130     COMPUTE WS-MOD-BUZZ =
+004140         FUNCTION MOD(WS-ITERATOR WS-BUZZ-DIVISOR).
+004150*
+004160*------------
+004170* Calculate which word(s), if any, should be output
+004180*------------
+004190 CALC-FIZZ-BUZZ.
+004200* Add fizz to output
+004210     IF WS-MOD-FIZZ = 0 THEN
+004220         MOVE WS-FIZZ TO WS-FIZZBUZZ-OUT
+004230     END-IF.
+004240* Add buzz to output
+004250     IF WS-MOD-BUZZ = 0 THEN
+004260         MOVE WS-BUZZ TO WS-FIZZBUZZ-OUT
+004270* Add fizzbuzz to output
+004280         IF WS-MOD-FIZZ = 0 AND WS-MOD-BUZZ = 0 THEN
+004290             STRING
+004300                 WS-FIZZ DELIMITED BY SPACES
+004310                 WS-BUZZ DELIMITED BY SPACES
+004320                 INTO WS-FIZZBUZZ-OUT
+004330             END-STRING
+004340         END-IF
+004350     END-IF.
+004360*
+004370*------------
+004380* Look up the current iterator on FLAGFILE, the indexed       *
+004390* reference file of "interesting" numbers, and remember       *
+004400* whether it was found for CALC-OUTPUT to record.  IF          *
+004410* FLAGFILE COULDN'T BE OPENED, TREAT EVERY ITERATOR AS         *
+004420* UNFLAGGED RATHER THAN READING AN UNOPENED FILE                *
+004430*------------
+004440 CHECK-FLAGGED-NUMBER.
+004450     MOVE 'N' TO WS-FLAGGED-SWITCH.
+004460     IF WS-FLAGFILE-IS-OPEN
+004470         MOVE WS-ITERATOR TO FLG-NUMBER
+004480         READ FLAGFILE
+004490             INVALID KEY
+004500                 MOVE 'N' TO WS-FLAGGED-SWITCH
+004510         END-READ
+004520         IF WS-FLAG-NUMBER-FOUND
+004530             SET WS-NUMBER-IS-FLAGGED TO TRUE
+004540         END-IF
+004550     END-IF.
+004560*
+004570*------------
+004580* Calculate whether to display a number or string in output
+004590*------------
+004600 CALC-OUTPUT.
+004610     INSPECT WS-FIZZBUZZ-OUT
+004620         TALLYING WS-FIZZBUZ-CHAR-COUNT FOR CHARACTERS
+004630         BEFORE INITIAL SPACE.
+004640     IF WS-FIZZBUZ-CHAR-COUNT = 00 THEN
+004650         DISPLAY WS-ITERATOR
+004660         MOVE SPACES TO FZ-OUTPUT-TEXT
+004670         SET FZ-IS-PLAIN TO TRUE
+004680         ADD 1 TO WS-PLAIN-COUNT
+004690     ELSE
+004700         DISPLAY WS-FIZZBUZZ-OUT
+004710         MOVE WS-FIZZBUZZ-OUT TO FZ-OUTPUT-TEXT
+004720         EVALUATE TRUE
+004730             WHEN WS-MOD-FIZZ = 0 AND WS-MOD-BUZZ = 0
+004740                 SET FZ-IS-FIZZBUZZ TO TRUE
+004750                 ADD 1 TO WS-FIZZBUZZ-COUNT
+004760             WHEN WS-MOD-FIZZ = 0
+004770                 SET FZ-IS-FIZZ TO TRUE
+004780                 ADD 1 TO WS-FIZZ-COUNT
+004790             WHEN WS-MOD-BUZZ = 0
+004800                 SET FZ-IS-BUZZ TO TRUE
+004810                 ADD 1 TO WS-BUZZ-COUNT
+004820         END-EVALUATE
+004830     END-IF.
+004840     IF WS-NUMBER-IS-FLAGGED
+004850         SET FZ-IS-FLAGGED TO TRUE
+004860     ELSE
+004870         SET FZ-NOT-FLAGGED TO TRUE
+004880     END-IF.
+004890     MOVE WS-ITERATOR TO FZ-ITERATOR.
+004900     WRITE FIZZREC-RECORD.
+004910     ADD 1 TO WS-FIZZOUT-RECORD-COUNT.
+004920*
+004930*------------
+004940* Write the one-per-run audit record to AUDITFILE.  OPENED
+004950* EXTEND (NOT OUTPUT) SO EACH RUN'S RECORD IS APPENDED TO THE
+004960* AUDIT TRAIL INSTEAD OF TRUNCATING THE PRIOR RUNS' HISTORY.
+004970* IF AUDITFILE HASN'T BEEN CATALOGUED YET, OPEN EXTEND FAILS -
+004980* FALL BACK TO OPEN OUTPUT SO THE FIRST RUN CREATES IT INSTEAD
+004990* OF ABENDING
+005000*------------
+005010 WRITE-AUDIT-RECORD.
+005020     MOVE WS-RUN-DATE TO AUD-RUN-DATE.
+005030     MOVE WS-RUN-TIME TO AUD-RUN-TIME.
+005040     MOVE WS-LOWER-BOUND TO AUD-LOWER-BOUND.
+005050     MOVE WS-UPPER-BOUND TO AUD-UPPER-BOUND.
+005060     MOVE WS-FIZZ-DIVISOR TO AUD-FIZZ-DIVISOR.
+005070     MOVE WS-BUZZ-DIVISOR TO AUD-BUZZ-DIVISOR.
+005080     MOVE WS-FIZZ TO AUD-FIZZ-LABEL.
+005090     MOVE WS-BUZZ TO AUD-BUZZ-LABEL.
+005100     IF WS-RUN-WAS-RESTARTED
+005110         MOVE 'Y' TO AUD-RESTARTED-IND
+005120     ELSE
+005130         MOVE 'N' TO AUD-RESTARTED-IND
+005140     END-IF.
+005150     MOVE WS-ITERATOR TO AUD-FINAL-ITERATOR.
+005160     MOVE WS-FIZZ-COUNT TO AUD-FIZZ-COUNT.
+005170     MOVE WS-BUZZ-COUNT TO AUD-BUZZ-COUNT.
+005180     MOVE WS-FIZZBUZZ-COUNT TO AUD-FIZZBUZZ-COUNT.
+005190     MOVE WS-PLAIN-COUNT TO AUD-PLAIN-COUNT.
+005200     COMPUTE WS-GRAND-TOTAL =
+005210         WS-FIZZ-COUNT + WS-BUZZ-COUNT +
+005220         WS-FIZZBUZZ-COUNT + WS-PLAIN-COUNT.
+005230     MOVE WS-GRAND-TOTAL TO AUD-GRAND-TOTAL.
+005240     OPEN EXTEND AUDITFILE.
+005250     IF NOT WS-AUDIT-FILE-FOUND
+005260         OPEN OUTPUT AUDITFILE
+005270     END-IF.
+005280     WRITE AUDITREC-RECORD.
+005290     CLOSE AUDITFILE.
