@@ -0,0 +1,26 @@
+000100************************************************************
+000200*                                                          *
+000300* PARMCARD  -  FIZBUZ RUN-PARAMETER CARD LAYOUT             *
+000400*                                                          *
+000500* ONE RECORD READ ONCE AT START OF RUN FROM THE PARMFILE    *
+000600* DATASET (DD PARMFILE / SYSIN CARD).  DRIVES THE ITERATOR  *
+000700* RANGE AND THE FIZZ/BUZZ DIVISORS AND LABELS SO THESE ARE  *
+000800* NO LONGER HARDCODED IN THE PROGRAM.                       *
+000900*                                                          *
+001000* MODIFICATION HISTORY                                     *
+001100*   2026-07-23  RAK  ORIGINAL COPYBOOK - LOWER/UPPER BOUND. *
+001200*   2026-08-02  RAK  ADDED PC-CHECKPOINT-FREQ.              *
+001300*   2026-08-05  RAK  ADDED FIZZ/BUZZ DIVISOR AND LABEL      *
+001400*                    FIELDS SO OTHER SHOPS CAN REUSE THE    *
+001500*                    SAME PROGRAM WITH DIFFERENT RULES.     *
+001600*                                                          *
+001700************************************************************
+001800  01  PARMCARD-RECORD.
+001900      05  PC-LOWER-BOUND          PIC 9(9).
+002000      05  PC-UPPER-BOUND          PIC 9(9).
+002100      05  PC-FIZZ-DIVISOR         PIC 9(3).
+002200      05  PC-BUZZ-DIVISOR         PIC 9(3).
+002300      05  PC-FIZZ-LABEL           PIC X(08).
+002400      05  PC-BUZZ-LABEL           PIC X(08).
+002500      05  PC-CHECKPOINT-FREQ      PIC 9(5).
+002600      05  FILLER                  PIC X(20).
