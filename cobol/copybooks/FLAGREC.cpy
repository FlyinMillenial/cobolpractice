@@ -0,0 +1,16 @@
+000100************************************************************
+000200*                                                          *
+000300* FLAGREC   -  INTERESTING NUMBER LOOKUP RECORD             *
+000400*                                                          *
+000500* ONE ENTRY PER NUMBER THAT IS TO BE FLAGGED AS "INTERESTING"*
+000600* ALONGSIDE THE NORMAL FIZZ/BUZZ OUTPUT WHEN FIZBUZ'S       *
+000700* ITERATOR REACHES IT.  KEYED BY FLG-NUMBER FOR RANDOM      *
+000800* LOOKUP AGAINST FLAGFILE, ONE PER ITERATION.               *
+000900*                                                          *
+001000* MODIFICATION HISTORY                                     *
+001100*   2026-08-19  RAK  ORIGINAL COPYBOOK.                     *
+001200*                                                          *
+001300************************************************************
+001400  01  FLAGREC-RECORD.
+001500      05  FLG-NUMBER              PIC 9(9).
+001600      05  FLG-DESCRIPTION         PIC X(20).
