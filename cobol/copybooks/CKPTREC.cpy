@@ -0,0 +1,42 @@
+000100************************************************************
+000200*                                                          *
+000300* CKPTREC   -  FIZBUZ RESTART/CHECKPOINT RECORD             *
+000400*                                                          *
+000500* ONE RECORD, REWRITTEN EVERY N ITERATIONS, HOLDING THE     *
+000600* CURRENT WS-ITERATOR VALUE SO A RERUN AFTER AN ABEND OR    *
+000700* CANCEL CAN RESUME INSTEAD OF STARTING THE RANGE OVER.     *
+000800*                                                          *
+000900* MODIFICATION HISTORY                                     *
+001000*   2026-08-13  RAK  ORIGINAL COPYBOOK.                     *
+001050*   2026-08-21  RAK  ADDED THE PER-CLASSIFICATION HIT       *
+001060*                    COUNTS SO A RESTARTED RUN CAN RESTORE  *
+001070*                    THEM ALONGSIDE THE ITERATOR INSTEAD OF *
+001080*                    LOSING THE PRE-RESTART TOTALS.         *
+001090*   2026-08-22  RAK  ADDED CK-FIZZOUT-RECORD-COUNT SO A      *
+001100*                    RESTARTED RUN CAN TRIM FIZZOUT BACK TO *
+001110*                    THE LAST CHECKPOINTED RECORD BEFORE    *
+001120*                    REOPENING IT EXTEND, INSTEAD OF        *
+001130*                    DUPLICATING THE DETAIL RECORDS WRITTEN *
+001140*                    BETWEEN THE LAST CHECKPOINT AND THE    *
+001150*                    ACTUAL ABEND POINT.                    *
+001160*   2026-08-23  RAK  ADDED CK-CHECKPOINT-ACTIVE-IND.  THE    *
+001170*                    RECORD IS NOW WRITTEN ONCE AND KEPT     *
+001180*                    FOREVER, REWRITTEN IN PLACE EACH        *
+001190*                    CHECKPOINT AND AGAIN WHEN A FULL RANGE  *
+001200*                    COMPLETES, INSTEAD OF BEING RE-CREATED  *
+001210*                    WITH OPEN OUTPUT EVERY TIME - CKPTFILE  *
+001220*                    IS CATALOGUED DISP=MOD, WHICH ON A REAL *
+001230*                    OPEN OUTPUT NEVER TRUNCATES, ONLY       *
+001240*                    APPENDS.                                *
+001250*                                                          *
+001300************************************************************
+001400  01  CKPTREC-RECORD.
+001500      05  CK-LAST-ITERATOR        PIC 9(9).
+001600      05  CK-FIZZ-COUNT           PIC 9(9).
+001700      05  CK-BUZZ-COUNT           PIC 9(9).
+001800      05  CK-FIZZBUZZ-COUNT       PIC 9(9).
+001900      05  CK-PLAIN-COUNT          PIC 9(9).
+002000      05  CK-FIZZOUT-RECORD-COUNT PIC 9(9).
+002100      05  CK-CHECKPOINT-ACTIVE-IND PIC X(01).
+002200          88  CK-CHECKPOINT-IS-ACTIVE     VALUE 'Y'.
+002300          88  CK-CHECKPOINT-NOT-ACTIVE    VALUE 'N'.
