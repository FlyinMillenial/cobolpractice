@@ -0,0 +1,32 @@
+000100************************************************************
+000200*                                                          *
+000300* FIZZREC   -  PER-ITERATION FIZZ/BUZZ OUTPUT RECORD        *
+000400*                                                          *
+000500* DESCRIBES ONE DETAIL RECORD WRITTEN BY FIZBUZ TO THE      *
+000600* FIZZOUT DATASET FOR EACH VALUE OF THE ITERATOR.  THIS     *
+000700* LAYOUT IS SHARED BY ANY PROGRAM THAT PRODUCES OR          *
+000800* CONSUMES FIZBUZ OUTPUT, SO IT IS MAINTAINED HERE ONCE     *
+000900* RATHER THAN BEING REDEFINED IN EACH PROGRAM.              *
+001000*                                                          *
+001100* MODIFICATION HISTORY                                     *
+001200*   2026-08-11  RAK  ORIGINAL COPYBOOK, FACTORED OUT OF     *
+001300*                    FIZBUZ'S FIZZOUT-RECORD SO FIZSUM AND  *
+001400*                    FRIENDS CAN COPY THE SAME LAYOUT.      *
+001450*   2026-08-16  RAK  WIDENED FZ-OUTPUT-TEXT FROM X(08) TO   *
+001460*                    X(16) TO HOLD TWO CONFIGURABLE LABELS. *
+001470*   2026-08-19  RAK  ADDED FZ-FLAGGED-IND - SET WHEN THE     *
+001480*                    ITERATOR MATCHES AN ENTRY ON THE        *
+001490*                    FLAGFILE LOOKUP OF INTERESTING NUMBERS. *
+001500*                                                          *
+001600************************************************************
+001700  01  FIZZREC-RECORD.
+001800      05  FZ-ITERATOR             PIC 9(9).
+001900      05  FZ-OUTPUT-TEXT          PIC X(16).
+002000      05  FZ-CLASS-FLAG           PIC X(01).
+002100          88  FZ-IS-FIZZ              VALUE 'F'.
+002200          88  FZ-IS-BUZZ              VALUE 'B'.
+002300          88  FZ-IS-FIZZBUZZ          VALUE 'Z'.
+002400          88  FZ-IS-PLAIN             VALUE 'N'.
+002500      05  FZ-FLAGGED-IND          PIC X(01).
+002600          88  FZ-IS-FLAGGED           VALUE 'Y'.
+002700          88  FZ-NOT-FLAGGED          VALUE 'N'.
