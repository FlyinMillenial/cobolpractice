@@ -0,0 +1,31 @@
+000100************************************************************
+000200*                                                          *
+000300* AUDITREC  -  FIZBUZ RUN AUDIT RECORD                      *
+000400*                                                          *
+000500* ONE RECORD WRITTEN TO THE AUDITFILE DATASET AT THE END    *
+000600* OF EVERY FIZBUZ RUN.  CAPTURES THE DATE/TIME THE RUN      *
+000700* EXECUTED, THE PARAMETERS IT WAS GIVEN, THE FINAL          *
+000800* ITERATOR VALUE REACHED, AND THE CONTROL TOTALS - SO       *
+000900* AUDIT CAN ANSWER "WHAT RAN, WITH WHAT INPUTS" LONG AFTER  *
+001000* THE JOB LOG HAS ROLLED OFF.                               *
+001100*                                                          *
+001200* MODIFICATION HISTORY                                     *
+001300*   2026-08-17  RAK  ORIGINAL COPYBOOK.                     *
+001400*                                                          *
+001500************************************************************
+001600  01  AUDITREC-RECORD.
+001700      05  AUD-RUN-DATE            PIC 9(8).
+001800      05  AUD-RUN-TIME            PIC 9(8).
+001900      05  AUD-LOWER-BOUND         PIC 9(9).
+002000      05  AUD-UPPER-BOUND         PIC 9(9).
+002100      05  AUD-FIZZ-DIVISOR        PIC 9(3).
+002200      05  AUD-BUZZ-DIVISOR        PIC 9(3).
+002300      05  AUD-FIZZ-LABEL          PIC X(08).
+002400      05  AUD-BUZZ-LABEL          PIC X(08).
+002500      05  AUD-RESTARTED-IND       PIC X(01).
+002600      05  AUD-FINAL-ITERATOR      PIC 9(9).
+002700      05  AUD-FIZZ-COUNT          PIC 9(9).
+002800      05  AUD-BUZZ-COUNT          PIC 9(9).
+002900      05  AUD-FIZZBUZZ-COUNT      PIC 9(9).
+003000      05  AUD-PLAIN-COUNT         PIC 9(9).
+003100      05  AUD-GRAND-TOTAL         PIC 9(9).
