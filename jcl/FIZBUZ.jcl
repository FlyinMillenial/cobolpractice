@@ -0,0 +1,121 @@
+//FIZBUZ   JOB (ACCTNO),'FIZZ/BUZZ NIGHTLY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* FIZBUZ   -  NIGHTLY FIZZ/BUZZ BATCH JOB STREAM               *
+//*                                                               *
+//* STEP010  RUNS FIZBUZ, WHICH GENERATES THE FIZZ/BUZZ          *
+//*          SEQUENCE OVER THE RANGE ON THE PARMFILE CARD,       *
+//*          FLAGS INTERESTING NUMBERS FROM FLAGFILE, AND        *
+//*          WRITES FIZZOUT, CKPTFILE AND AUDITFILE.             *
+//* STEP020  RUNS FIZSUM, WHICH READS THE FIZZOUT PRODUCED BY    *
+//*          STEP010 AND PRODUCES THE CONTROL TOTAL REPORT.      *
+//*          STEP020 IS BYPASSED IF STEP010 DID NOT END CC 0000. *
+//*                                                               *
+//* MODIFICATION HISTORY                                         *
+//*   2026-08-18  RAK  ORIGINAL JCL.                              *
+//*   2026-08-19  RAK  ADDED FLAGFILE DD FOR THE INTERESTING-     *
+//*                    NUMBER LOOKUP FILE.                       *
+//*   2026-08-21  RAK  FIZZOUT/AUDITFILE/REPORTFILE CHANGED TO   *
+//*                    DISP=(MOD,...) SO A NIGHT-TWO RUN DOESN'T *
+//*                    FAIL ALLOCATION AGAINST THE DATASET       *
+//*                    CATALOGED BY NIGHT ONE.  CKPTFILE NOW     *
+//*                    DELETES ON A NORMAL COMPLETION SINCE      *
+//*                    FIZBUZ CLEARS IT ITSELF ONCE THE FULL     *
+//*                    RANGE FINISHES, AND IS KEPT ONLY WHEN THE *
+//*                    STEP ABENDS SO THE NEXT RUN CAN RESTART.  *
+//*                    CORRECTED FIZZOUT/AUDITFILE LRECL TO      *
+//*                    MATCH FIZZREC/AUDITREC.                   *
+//*   2026-08-22  RAK  CKPTFILE DISPOSITION CHANGED TO            *
+//*                    (MOD,KEEP,KEEP) - FIZBUZ'S OWN             *
+//*                    CLEAR-CHECKPOINT LOGIC IS NOW THE ONLY     *
+//*                    THING THAT BLANKS THE CHECKPOINT ON A      *
+//*                    SUCCESSFUL FULL-RANGE RUN, SO A NORMAL     *
+//*                    GOBACK FROM A PARAMETER-VALIDATION         *
+//*                    FAILURE NO LONGER LOSES A GOOD CHECKPOINT  *
+//*                    LEFT BY AN EARLIER ABEND.  WIDENED LRECL   *
+//*                    TO MATCH CKPTREC'S NEW FIZZOUT RECORD      *
+//*                    COUNT FIELD.  ADDED THE FIZZWORK SCRATCH   *
+//*                    DD FIZBUZ USES TO TRIM FIZZOUT BACK TO THE *
+//*                    LAST CHECKPOINT ON A RESTART.              *
+//*   2026-08-23  RAK  CKPTFILE, FIZZOUT AND REPORTFILE ARE ALL   *
+//*                    CATALOGUED DISP=MOD, WHICH ON A REAL OPEN  *
+//*                    FOR OUTPUT POSITIONS PAST END-OF-DATA AND  *
+//*                    NEVER TRUNCATES.  CKPTFILE IS NOW OPENED   *
+//*                    ONCE AND REWRITTEN IN PLACE (SEE CKPTREC'S *
+//*                    NEW ACTIVE-CHECKPOINT INDICATOR) SO IT NO  *
+//*                    LONGER MATTERS THAT OPEN OUTPUT CAN'T      *
+//*                    BLANK IT.  WIDENED CKPTFILE LRECL TO 055   *
+//*                    FOR THE NEW INDICATOR BYTE.  FIZZOUT AND   *
+//*                    REPORTFILE CANNOT BE TRUNCATED FROM WITHIN *
+//*                    THE PROGRAM AT ALL UNDER MOD, SO STEP005   *
+//*                    RUNS FIZCHK TO TEST WHETHER A CHECKPOINT   *
+//*                    IS ACTIVE; STEP006 (AN IEFBR14 DELETE/     *
+//*                    REDEFINE OF FIZZOUT) RUNS ONLY WHEN        *
+//*                    STEP005 RETURNS CC 0000, I.E. NO RESTART   *
+//*                    IN PROGRESS, SO A COLD START GETS A TRULY  *
+//*                    EMPTY FIZZOUT WHILE A RESTART'S PARTIAL    *
+//*                    FIZZOUT IS LEFT ALONE FOR STEP010 TO TRIM  *
+//*                    AND EXTEND.  STEP007 DELETES/REDEFINES     *
+//*                    REPORTFILE UNCONDITIONALLY EVERY RUN SINCE *
+//*                    IT ONLY EVER HOLDS ONE RUN'S CONTROL       *
+//*                    TOTALS AND HAS NO RESTART CONCERN.         *
+//*-------------------------------------------------------------*
+//STEP005  EXEC PGM=FIZCHK
+//STEPLIB  DD DSN=PROD.FIZBUZ.LOADLIB,DISP=SHR
+//CKPTFILE DD DSN=PROD.FIZBUZ.CKPTFILE,
+//             DISP=(MOD,KEEP,KEEP),
+//             SPACE=(TRK,(1,1),RLSE),
+//             UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=055,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP006  EXEC PGM=IEFBR14,COND=(0,NE,STEP005)
+//FIZZOUT  DD DSN=PROD.FIZBUZ.FIZZOUT,
+//             DISP=(MOD,DELETE,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=027,BLKSIZE=0)
+//*
+//STEP007  EXEC PGM=IEFBR14
+//REPORTFILE DD DSN=PROD.FIZBUZ.REPORT,
+//             DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=080,BLKSIZE=0)
+//*
+//STEP010  EXEC PGM=FIZBUZ
+//STEPLIB  DD DSN=PROD.FIZBUZ.LOADLIB,DISP=SHR
+//PARMFILE DD DSN=PROD.FIZBUZ.PARMCARD,DISP=SHR
+//FIZZOUT  DD DSN=PROD.FIZBUZ.FIZZOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=027,BLKSIZE=0)
+//FIZZWORK DD DSN=&&FIZZWORK,
+//             DISP=(,DELETE,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=027,BLKSIZE=0)
+//CKPTFILE DD DSN=PROD.FIZBUZ.CKPTFILE,
+//             DISP=(MOD,KEEP,KEEP),
+//             SPACE=(TRK,(1,1),RLSE),
+//             UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=055,BLKSIZE=0)
+//AUDITFILE DD DSN=PROD.FIZBUZ.AUDITFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=111,BLKSIZE=0)
+//FLAGFILE DD DSN=PROD.FIZBUZ.FLAGFILE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=FIZSUM,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.FIZBUZ.LOADLIB,DISP=SHR
+//FIZZOUT  DD DSN=PROD.FIZBUZ.FIZZOUT,DISP=SHR
+//REPORTFILE DD DSN=PROD.FIZBUZ.REPORT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=080,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
